@@ -0,0 +1,41 @@
+//CGPRG02J JOB (ACCT),'BOLETIM DE NOTAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB     : CGPRG02J
+//* OBJETIVO: EXECUTAR O CGPRG02 PARA EMITIR O BOLETIM DE NOTAS
+//*           E A FOLHA DE PAGAMENTO DO DEPARTAMENTO INFORMADO EM
+//*           PARM=, COM SUPORTE A RESTART/CHECKPOINT VIA O DD
+//*           CHECKPT.  SE O PASSO ABENDAR NO MEIO DE UMA TURMA
+//*           GRANDE, RESSUBMETA A PARTIR DE STEP010 - O PROPRIO
+//*           PROGRAMA RETOMA A LEITURA NO REGISTRO SEGUINTE AO
+//*           ULTIMO CHECKPOINT GRAVADO EM CHECKPT, EVITANDO
+//*           REPROCESSAR A TURMA TODA E DUPLICAR PAGINAS NO
+//*           RELATORIO.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CGPRG02,PARM='0001ADS            '
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ALUNOS   DD   DSN=PROD.CGPRG02.ALUNOS,DISP=SHR
+//FUNCION  DD   DSN=PROD.CGPRG02.FUNCION,DISP=SHR
+//DEPTOS   DD   DSN=PROD.CGPRG02.DEPTOS,DISP=SHR
+//RELNOTAS DD   DSN=PROD.CGPRG02.RELNOTAS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//RELEXC   DD   DSN=PROD.CGPRG02.RELEXC,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,2),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//RELFUNC  DD   DSN=PROD.CGPRG02.RELFUNC,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//AUDIT    DD   DSN=PROD.CGPRG02.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHECKPT  DD   DSN=PROD.CGPRG02.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//
