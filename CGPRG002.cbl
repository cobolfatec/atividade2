@@ -15,22 +15,210 @@
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
-      *==> LOCAL PARA O SELECT DOS ARQUVOS
+      *==> SELECT DOS ARQUIVOS UTILIZADOS PELO PROGRAMA
+           SELECT OPTIONAL ARQ-ALUNOS
+               ASSIGN TO ALUNOS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ALUNOS.
+
+           SELECT ARQ-RELNOTAS
+               ASSIGN TO RELNOTAS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RELNOTAS.
+
+           SELECT ARQ-RELEXC
+               ASSIGN TO RELEXC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RELEXC.
+
+           SELECT OPTIONAL ARQ-FUNCION
+               ASSIGN TO FUNCION
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-FUNCION.
+
+           SELECT OPTIONAL ARQ-CHECKPT
+               ASSIGN TO CHECKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPT.
+
+           SELECT ARQ-RELFUNC
+               ASSIGN TO RELFUNC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RELFUNC.
+
+           SELECT OPTIONAL ARQ-AUDIT
+               ASSIGN TO AUDIT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+
+           SELECT OPTIONAL ARQ-DEPTOS
+               ASSIGN TO DEPTOS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DPT-NR-DPTO
+               FILE STATUS IS WS-FS-DEPTOS.
 
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
-      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+      *==> FD DO ARQUIVO DE ALUNOS DA TURMA (ENTRADA)
+       FD  ARQ-ALUNOS
+           LABEL RECORDS ARE STANDARD.
+       01  REG-ALUNO.
+           05  ALU-NR-DPTO         PIC 9(04).
+           05  ALU-RA              PIC 9(13).
+           05  ALU-NOME            PIC X(30).
+           05  ALU-NOTA1           PIC 9(02)V99.
+           05  ALU-NOTA2           PIC 9(02)V99.
+       01  REG-ALUNO-ALT REDEFINES REG-ALUNO.
+           05  ALT-NR-DPTO         PIC X(04).
+           05  ALT-RA              PIC X(13).
+           05  ALT-NOME            PIC X(30).
+           05  ALT-NOTA1           PIC X(04).
+           05  ALT-NOTA2           PIC X(04).
+
+      *==> FD DO RELATORIO DE NOTAS (SAIDA)
+       FD  ARQ-RELNOTAS
+           LABEL RECORDS ARE STANDARD.
+       01  REG-RELNOTAS            PIC X(132).
+
+      *==> FD DO RELATORIO DE EXCECOES DE NOTAS (SAIDA)
+       FD  ARQ-RELEXC
+           LABEL RECORDS ARE STANDARD.
+       01  REG-RELEXC              PIC X(132).
+
+      *==> FD DO ARQUIVO DE FUNCIONARIOS DO DEPARTAMENTO (ENTRADA)
+       FD  ARQ-FUNCION
+           LABEL RECORDS ARE STANDARD.
+       01  REG-FUNCIONARIO.
+           05  FNC-NR-DPTO         PIC 9(04).
+           05  FNC-DPTO            PIC X(15).
+           05  FNC-NOME            PIC X(30).
+           05  FNC-FUNCAO          PIC X(15).
+           05  FNC-SALARIO         PIC 9(07)V99.
+
+      *==> FD DO RELATORIO DE FOLHA DE PAGAMENTO (SAIDA)
+       FD  ARQ-RELFUNC
+           LABEL RECORDS ARE STANDARD.
+       01  REG-RELFUNC             PIC X(132).
+
+      *==> FD DO ARQUIVO DE CHECKPOINT/RESTART DA TURMA DE ALUNOS
+       FD  ARQ-CHECKPT
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CHECKPT.
+           05  CKP-QTDE            PIC 9(05).
+           05  CKP-CTEXIB          PIC 9(05).
+           05  CKP-CTAPROV         PIC 9(05).
+           05  CKP-CTREPROV        PIC 9(05).
+           05  CKP-CTEXC           PIC 9(05).
+           05  CKP-SOMA-NOTA1      PIC 9(07)V99.
+           05  CKP-SOMA-NOTA2      PIC 9(07)V99.
+           05  CKP-MAIOR-NOTA1     PIC 9(02)V99.
+           05  CKP-MENOR-NOTA1     PIC 9(02)V99.
+           05  CKP-MAIOR-NOTA2     PIC 9(02)V99.
+           05  CKP-MENOR-NOTA2     PIC 9(02)V99.
+           05  CKP-PAGINA          PIC 9(03).
+           05  CKP-LINHAS-PAGINA   PIC 9(02).
+
+      *==> FD DO LOG DE AUDITORIA DAS EXECUCOES DO PROGRAMA (SAIDA)
+       FD  ARQ-AUDIT
+           LABEL RECORDS ARE STANDARD.
+       01  REG-AUDIT               PIC X(80).
+
+      *==> FD DO CADASTRO MESTRE DE DEPARTAMENTOS (ENTRADA)
+       FD  ARQ-DEPTOS
+           LABEL RECORDS ARE STANDARD.
+       01  REG-DEPTO.
+           05  DPT-NR-DPTO         PIC 9(04).
+           05  DPT-NOME            PIC X(15).
+           05  DPT-COORDENADOR     PIC X(30).
 
        WORKING-STORAGE SECTION.
       *-----------------------*
 
       *-----> AREA AUXILIAR
        77  WS-FIM                 PIC X(01) VALUE "N".
-       77  WS-CTEXIB              PIC 9(02).
+       77  WS-CTEXIB              PIC 9(05).
+       77  WS-CTEXC               PIC 9(05) VALUE ZEROS.
+       77  WS-NOTA-VALIDA         PIC X(01) VALUE "S".
+       77  WS-FS-ALUNOS           PIC X(02) VALUE SPACES.
+       77  WS-ALUNOS-OK           PIC X(01) VALUE "N".
+       77  WS-FS-RELNOTAS         PIC X(02) VALUE SPACES.
+       77  WS-FS-RELEXC           PIC X(02) VALUE SPACES.
+
+      *-----> ESTATISTICAS DA TURMA PARA O RODAPE DO RELATORIO DE NOTAS
+       77  WS-CTAPROV             PIC 9(05) VALUE ZEROS.
+       77  WS-CTREPROV            PIC 9(05) VALUE ZEROS.
+       77  WS-SOMA-NOTA1          PIC 9(07)V99 VALUE ZEROS.
+       77  WS-SOMA-NOTA2          PIC 9(07)V99 VALUE ZEROS.
+       77  WS-MAIOR-NOTA1         PIC 9(02)V99 VALUE ZEROS.
+       77  WS-MENOR-NOTA1         PIC 9(02)V99 VALUE 99,99.
+       77  WS-MAIOR-NOTA2         PIC 9(02)V99 VALUE ZEROS.
+       77  WS-MENOR-NOTA2         PIC 9(02)V99 VALUE 99,99.
+       77  WS-MEDIA-GERAL         PIC 9(02)V99 VALUE ZEROS.
+       77  WS-PCT-APROVADO        PIC 9(03)V99 VALUE ZEROS.
+       77  WS-PCT-REPROVADO       PIC 9(03)V99 VALUE ZEROS.
+
+      *-----> AREA DE CONTROLE DE PAGINACAO DO RELATORIO DE NOTAS
+       77  WS-LINHAS-PAGINA       PIC 9(02) VALUE ZEROS.
+       77  WS-MAX-LINHAS          PIC 9(02) VALUE 20.
+       77  WS-PAGINA              PIC 9(03) VALUE ZEROS.
+
+      *-----> DATA DO SISTEMA PARA O CABECALHO DO RELATORIO
+       77  WS-DATA-SISTEMA        PIC 9(08) VALUE ZEROS.
+       01  WS-DATA-EDITADA.
+           05  WS-DATA-DIA        PIC 9(02).
+           05  FILLER             PIC X(01) VALUE "/".
+           05  WS-DATA-MES        PIC 9(02).
+           05  FILLER             PIC X(01) VALUE "/".
+           05  WS-DATA-ANO        PIC 9(04).
+
+      *-----> HORA DO SISTEMA PARA O LOG DE AUDITORIA
+       77  WS-HORA-SISTEMA        PIC 9(08) VALUE ZEROS.
+       01  WS-HORA-EDITADA.
+           05  WS-HORA-HH         PIC 9(02).
+           05  FILLER             PIC X(01) VALUE ":".
+           05  WS-HORA-MM         PIC 9(02).
+           05  FILLER             PIC X(01) VALUE ":".
+           05  WS-HORA-SS         PIC 9(02).
+
+       77  WS-FS-FUNCION          PIC X(02) VALUE SPACES.
+       77  WS-FS-RELFUNC          PIC X(02) VALUE SPACES.
 
-      *-----> DADOS DE SAIDA VIA SYSOUT
+      *-----> CONTROLE DE CHECKPOINT/RESTART DA LEITURA DE ALUNOS
+       77  WS-FS-CHECKPT          PIC X(02) VALUE SPACES.
+       77  WS-FIM-CKP             PIC X(01) VALUE "N".
+       77  WS-RESTART-PT          PIC 9(05) VALUE ZEROS.
+       77  WS-CTLIDOS             PIC 9(05) VALUE ZEROS.
+       77  WS-CTCKPT              PIC 9(03) VALUE 50.
+       77  WS-RESTO-CKPT          PIC 9(03) VALUE ZEROS.
+       77  WS-DUMMY-DIV           PIC 9(05) VALUE ZEROS.
+       77  WS-FIM-FUNC            PIC X(01) VALUE "N".
+       77  WS-CTFUNC              PIC 9(05) VALUE ZEROS.
+       77  WS-MEDIA-CALC          PIC 9(02)V99 VALUE ZEROS.
+       77  WS-FS-AUDIT            PIC X(02) VALUE SPACES.
+       77  WS-FS-DEPTOS           PIC X(02) VALUE SPACES.
+       77  WS-COORDENADOR         PIC X(30) VALUE SPACES.
+
+      *-----> DADOS DO FUNCIONARIO DO DEPARTAMENTO
+       01  WS-FUNCIONARIO.
+           05 WS-NOME              PIC X(30).
+           05 WS-DPTO               PIC X(15).
+           05 WS-FUNCAO            PIC X(15).
+           05 WS-SALARIO           PIC 9(07)V99.
+
+      *-----> DADOS DE SAIDA DO FUNCIONARIO VIA SYSOUT/RELATORIO
+       01  WS-REG-FUNC-SYSOUT.
+           05 WS-SYSF-NOME         PIC X(30).
+           05 FILLER               PIC X(04)       VALUE SPACES.
+           05 WS-SYSF-DPTO         PIC X(15).
+           05 FILLER               PIC X(04)       VALUE SPACES.
+           05 WS-SYSF-FUNCAO       PIC X(15).
+           05 FILLER               PIC X(04)       VALUE SPACES.
+           05 WS-SYSF-SALARIO      PIC $$.$$$.$$$,99.
+
+      *-----> DADOS DE SAIDA VIA SYSOUT E RELATORIO DE NOTAS
        01  WS-REG-SYSOUT.
            05 WS-ALUNO            PIC A(30).
            05 FILLER              PIC X(04)       VALUE SPACES.
@@ -39,24 +227,93 @@
            05 WS-NOTA1            PIC Z9,99.
            05 FILLER              PIC X(04)       VALUE SPACES.
            05 WS-NOTA2            PIC Z9,99.
-           05 FILLER              PIC X(24)       VALUE SPACES.
+           05 FILLER              PIC X(04)       VALUE SPACES.
+           05 WS-MEDIA            PIC Z9,99.
+           05 FILLER              PIC X(04)       VALUE SPACES.
+           05 WS-SITUACAO         PIC X(09).
+
+      *-----> DADOS DE SAIDA DA EXCECAO DE NOTA VIA SYSOUT/RELATORIO
+       01  WS-REG-EXC-SYSOUT.
+           05 WS-EXC-RA            PIC 9(13).
+           05 FILLER               PIC X(04)       VALUE SPACES.
+           05 WS-EXC-NOME          PIC X(30).
+           05 FILLER               PIC X(04)       VALUE SPACES.
+           05 WS-EXC-CAMPO         PIC X(05).
+           05 FILLER               PIC X(04)       VALUE SPACES.
+           05 WS-EXC-VALOR         PIC X(06).
+
+      *-----> CABECALHO DO RELATORIO DE NOTAS
+       01  WS-CAB1-RELNOTAS.
+           05 FILLER              PIC X(30)
+                                   VALUE "CGPRG02 - BOLETIM DE NOTAS".
+           05 FILLER              PIC X(06) VALUE "DATA: ".
+           05 WS-CAB1-DATA        PIC X(10).
+           05 FILLER              PIC X(05) VALUE SPACES.
+           05 FILLER              PIC X(08) VALUE "PAGINA: ".
+           05 WS-CAB1-PAGINA      PIC ZZ9.
+
+       01  WS-CAB2-COLUNAS.
+           05 FILLER              PIC X(30) VALUE "ALUNO".
+           05 FILLER              PIC X(04) VALUE SPACES.
+           05 FILLER              PIC X(13) VALUE "RA".
+           05 FILLER              PIC X(04) VALUE SPACES.
+           05 FILLER              PIC X(05) VALUE "NOTA1".
+           05 FILLER              PIC X(04) VALUE SPACES.
+           05 FILLER              PIC X(05) VALUE "NOTA2".
+           05 FILLER              PIC X(04) VALUE SPACES.
+           05 FILLER              PIC X(05) VALUE "MEDIA".
+           05 FILLER              PIC X(04) VALUE SPACES.
+           05 FILLER              PIC X(09) VALUE "SITUACAO".
+
+      *-----> CABECALHO COM O DEPARTAMENTO E O COORDENADOR DA TURMA
+       01  WS-CAB3-DEPTO.
+           05 FILLER              PIC X(14) VALUE "DEPARTAMENTO: ".
+           05 WS-CAB3-NOME-DPTO   PIC X(15).
+           05 FILLER              PIC X(04) VALUE SPACES.
+           05 FILLER              PIC X(13) VALUE "COORDENADOR: ".
+           05 WS-CAB3-COORD       PIC X(30).
+
+      *-----> RODAPE DE ESTATISTICAS DA TURMA NO RELATORIO DE NOTAS
+       01  WS-TRL-LINHA.
+           05 WS-TRL-DESCRICAO    PIC X(25).
+           05 FILLER              PIC X(05) VALUE SPACES.
+           05 WS-TRL-VALOR        PIC ZZZ9,99.
+
+      *-----> REGISTRO DO LOG DE AUDITORIA DA EXECUCAO DO PROGRAMA
+       01  WS-REG-AUDITORIA.
+           05 WS-AUD-DATA          PIC X(10).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-AUD-HORA          PIC X(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-AUD-DPTO          PIC 9(04).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-AUD-NOME-DPTO     PIC X(15).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-AUD-CTEXIB        PIC 9(05).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-AUD-RETORNO       PIC 99.
 
        LINKAGE SECTION.
       *----------------*
        01  LK-PARAMETROS.
+           05 LK-TAM-PARM            PIC S9(4) COMP.
            05 LK-NR-DPTO             PIC 9(04).
            05 LK-NOME-DPTO           PIC X(15).
            05 LK-COD-RETORNO         PIC 99.
       *
-       PROCEDURE DIVISION.
-      *==================*
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+      *=======================================*
       *--------------------------------------------------------------*
       *    PROCESSO PRINCIPAL                                        *
       *--------------------------------------------------------------*
 
            PERFORM 010-INICIAR
            PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
+           IF LK-COD-RETORNO NOT = 08
+              PERFORM 040-PROCESSAR-FUNCIONARIOS
+           END-IF
            PERFORM 050-TERMINAR
+           MOVE LK-COD-RETORNO TO RETURN-CODE
            STOP RUN
            .
       *--------------------------------------------------------------*
@@ -67,34 +324,504 @@
            DISPLAY "** PROGRAMA 2 **"
 
            MOVE  ZEROS  TO  WS-CTEXIB
+           MOVE  ZEROS  TO  LK-COD-RETORNO
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-DATA-SISTEMA (7:2)  TO  WS-DATA-DIA
+           MOVE WS-DATA-SISTEMA (5:2)  TO  WS-DATA-MES
+           MOVE WS-DATA-SISTEMA (1:4)  TO  WS-DATA-ANO
+
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE WS-HORA-SISTEMA (1:2)  TO  WS-HORA-HH
+           MOVE WS-HORA-SISTEMA (3:2)  TO  WS-HORA-MM
+           MOVE WS-HORA-SISTEMA (5:2)  TO  WS-HORA-SS
+
+           OPEN INPUT ARQ-ALUNOS
+
+           IF WS-FS-ALUNOS NOT = "00"
+              DISPLAY "ARQUIVO DE ALUNOS NAO ENCONTRADO - STATUS "
+                       WS-FS-ALUNOS
+              MOVE 08   TO  LK-COD-RETORNO
+              MOVE "S"  TO  WS-FIM
+           ELSE
+              PERFORM 014-LOCALIZAR-DEPTO
+              PERFORM 016-ABRIR-CHECKPOINT
+              PERFORM 012-ABRIR-RELATORIOS
+              IF WS-FIM = "S"
+                 CLOSE ARQ-ALUNOS
+              ELSE
+                 MOVE "S"  TO  WS-ALUNOS-OK
+                 PERFORM 020-LER-ALUNO WS-RESTART-PT TIMES
+                 PERFORM 020-LER-ALUNO
+              END-IF
+           END-IF
            .
       *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
+      *    ABRIR O RELATORIO DE NOTAS E O DE EXCECOES - SE HOUVER UM  *
+      *    PONTO DE RESTART, ABRIR EM MODO EXTEND PARA NAO DUPLICAR   *
+      *    AS PAGINAS JA IMPRESSAS ANTES DO CHECKPOINT                *
+      *--------------------------------------------------------------*
+       012-ABRIR-RELATORIOS.
+
+           IF WS-RESTART-PT NOT = ZEROS
+              OPEN EXTEND ARQ-RELNOTAS
+              IF WS-FS-RELNOTAS = "05" OR WS-FS-RELNOTAS = "35"
+                 OPEN OUTPUT ARQ-RELNOTAS
+              END-IF
+              OPEN EXTEND ARQ-RELEXC
+              IF WS-FS-RELEXC = "05" OR WS-FS-RELEXC = "35"
+                 OPEN OUTPUT ARQ-RELEXC
+              END-IF
+           ELSE
+              OPEN OUTPUT ARQ-RELNOTAS
+              OPEN OUTPUT ARQ-RELEXC
+           END-IF
+
+           IF WS-FS-RELNOTAS NOT = "00"
+              DISPLAY "ERRO AO ABRIR O RELATORIO DE NOTAS - STATUS "
+                       WS-FS-RELNOTAS
+              MOVE 08   TO  LK-COD-RETORNO
+              MOVE "S"  TO  WS-FIM
+           END-IF
+
+           IF WS-FS-RELEXC NOT = "00"
+              DISPLAY "ERRO AO ABRIR O RELATORIO DE EXCECOES - STATUS "
+                       WS-FS-RELEXC
+              MOVE 08   TO  LK-COD-RETORNO
+              MOVE "S"  TO  WS-FIM
+           END-IF
+
+           IF WS-FIM = "S"
+              IF WS-FS-RELNOTAS = "00"
+                 CLOSE ARQ-RELNOTAS
+              END-IF
+              IF WS-FS-RELEXC = "00"
+                 CLOSE ARQ-RELEXC
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZAR O NOME E O COORDENADOR DO DEPARTAMENTO           *
+      *--------------------------------------------------------------*
+       014-LOCALIZAR-DEPTO.
+
+           MOVE SPACES  TO  WS-COORDENADOR
+
+           OPEN INPUT ARQ-DEPTOS
+
+           IF WS-FS-DEPTOS = "00"
+              MOVE LK-NR-DPTO  TO  DPT-NR-DPTO
+              READ ARQ-DEPTOS
+                 INVALID KEY
+                    DISPLAY "DEPARTAMENTO NAO CADASTRADO - COD "
+                             LK-NR-DPTO
+                 NOT INVALID KEY
+                    IF LK-NOME-DPTO = SPACES
+                       MOVE DPT-NOME  TO  LK-NOME-DPTO
+                    END-IF
+                    MOVE DPT-COORDENADOR  TO  WS-COORDENADOR
+              END-READ
+              CLOSE ARQ-DEPTOS
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZAR PONTO DE RESTART NO ARQUIVO DE CHECKPOINT E,    *
+      *    SE FOR UM RESTART DE FATO, RESTAURAR OS ACUMULADORES DAS  *
+      *    ESTATISTICAS DA TURMA A PARTIR DO ULTIMO CHECKPOINT       *
+      *    GRAVADO                                                   *
+      *--------------------------------------------------------------*
+       016-ABRIR-CHECKPOINT.
+
+           MOVE ZEROS  TO  WS-RESTART-PT
+           MOVE "N"     TO  WS-FIM-CKP
+
+           OPEN INPUT ARQ-CHECKPT
+
+           IF WS-FS-CHECKPT = "00"
+              PERFORM 018-LER-CHECKPOINT UNTIL WS-FIM-CKP = "S"
+              CLOSE ARQ-CHECKPT
+              MOVE CKP-QTDE  TO  WS-RESTART-PT
+              IF WS-RESTART-PT NOT = ZEROS
+                 MOVE CKP-CTEXIB       TO  WS-CTEXIB
+                 MOVE CKP-CTAPROV      TO  WS-CTAPROV
+                 MOVE CKP-CTREPROV     TO  WS-CTREPROV
+                 MOVE CKP-CTEXC        TO  WS-CTEXC
+                 MOVE CKP-SOMA-NOTA1   TO  WS-SOMA-NOTA1
+                 MOVE CKP-SOMA-NOTA2   TO  WS-SOMA-NOTA2
+                 MOVE CKP-MAIOR-NOTA1  TO  WS-MAIOR-NOTA1
+                 MOVE CKP-MENOR-NOTA1  TO  WS-MENOR-NOTA1
+                 MOVE CKP-MAIOR-NOTA2  TO  WS-MAIOR-NOTA2
+                 MOVE CKP-MENOR-NOTA2  TO  WS-MENOR-NOTA2
+                 MOVE CKP-PAGINA        TO  WS-PAGINA
+                 MOVE CKP-LINHAS-PAGINA TO  WS-LINHAS-PAGINA
+                 DISPLAY "RETOMANDO A PARTIR DO CHECKPOINT - REGISTRO "
+                          WS-RESTART-PT
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LER O ARQUIVO DE CHECKPOINT ATE O FIM - O ARQUIVO E UMA    *
+      *    TRILHA DE CHECKPOINTS, E O ULTIMO REGISTRO LIDO COM       *
+      *    SUCESSO PERMANECE NA AREA DO REGISTRO (REG-CHECKPT) APOS   *
+      *    O LEITOR ENCONTRAR O FIM DE ARQUIVO                        *
+      *--------------------------------------------------------------*
+       018-LER-CHECKPOINT.
+
+           READ ARQ-CHECKPT
+              AT END
+                 MOVE "S"  TO  WS-FIM-CKP
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    LER O PROXIMO ALUNO DO ARQUIVO DE ENTRADA (ARQ-ALUNOS)     *
+      *--------------------------------------------------------------*
+       020-LER-ALUNO.
+
+           READ ARQ-ALUNOS
+              AT END
+                 MOVE "S"  TO  WS-FIM
+              NOT AT END
+                 ADD 1  TO  WS-CTLIDOS
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR O ALUNO LIDO DO ARQUIVO DE ENTRADA               *
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           DISPLAY 'ALVARO PEREIRA DO NASCIMENTO - LUCAS YOSHIKAWA'
+           IF ALU-NR-DPTO = LK-NR-DPTO
+              PERFORM 032-VALIDAR-NOTAS
+
+              IF WS-NOTA-VALIDA = "S"
+                 MOVE ALU-NOME   TO  WS-ALUNO
+                 MOVE ALU-RA     TO  WS-RA
+                 MOVE ALU-NOTA1  TO  WS-NOTA1
+                 MOVE ALU-NOTA2  TO  WS-NOTA2
+
+                 COMPUTE WS-MEDIA-CALC ROUNDED =
+                         (ALU-NOTA1 + ALU-NOTA2) / 2
+                 MOVE WS-MEDIA-CALC  TO  WS-MEDIA
+
+                 IF WS-MEDIA-CALC >= 6,00
+                    MOVE "APROVADO"   TO  WS-SITUACAO
+                    ADD 1  TO  WS-CTAPROV
+                 ELSE
+                    MOVE "REPROVADO"  TO  WS-SITUACAO
+                    ADD 1  TO  WS-CTREPROV
+                 END-IF
 
-           MOVE 'ALVARO PEREIRA DO NASCIMENTO' TO WS-ALUNO
-           MOVE '11680481721014'   TO   WS-RA
-           MOVE  7,25              TO   WS-NOTA1
-           MOVE  8,75              TO   WS-NOTA2
-           MOVE 'CELSO D. GALLAO'  TO   WS-NOME
-           MOVE 'A.D.S.'           TO   WS-DPTO
-           MOVE 'PROFESSOR'        TO   WS-FUNCAO
-           MOVE  12000,00          TO   WS-SALARIO
-           DISPLAY WS-REG-SYSOUT
-           ADD   1               TO   WS-CTEXIB
-           MOVE 'S'              TO   WS-FIM
+                 ADD ALU-NOTA1  TO  WS-SOMA-NOTA1
+                 ADD ALU-NOTA2  TO  WS-SOMA-NOTA2
+
+                 IF ALU-NOTA1 > WS-MAIOR-NOTA1
+                    MOVE ALU-NOTA1  TO  WS-MAIOR-NOTA1
+                 END-IF
+                 IF ALU-NOTA1 < WS-MENOR-NOTA1
+                    MOVE ALU-NOTA1  TO  WS-MENOR-NOTA1
+                 END-IF
+                 IF ALU-NOTA2 > WS-MAIOR-NOTA2
+                    MOVE ALU-NOTA2  TO  WS-MAIOR-NOTA2
+                 END-IF
+                 IF ALU-NOTA2 < WS-MENOR-NOTA2
+                    MOVE ALU-NOTA2  TO  WS-MENOR-NOTA2
+                 END-IF
+
+                 DISPLAY WS-REG-SYSOUT
+
+                 IF WS-LINHAS-PAGINA = ZEROS
+                    PERFORM 037-IMPRIMIR-CABECALHO
+                 END-IF
+
+                 MOVE WS-REG-SYSOUT  TO  REG-RELNOTAS
+                 WRITE REG-RELNOTAS
+
+                 ADD 1  TO  WS-LINHAS-PAGINA
+                 IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+                    MOVE ZEROS  TO  WS-LINHAS-PAGINA
+                 END-IF
+
+                 ADD   1               TO   WS-CTEXIB
+              ELSE
+                 PERFORM 038-GRAVAR-EXCECAO
+                 ADD   1               TO   WS-CTEXC
+              END-IF
+           END-IF
+
+           DIVIDE WS-CTLIDOS BY WS-CTCKPT
+              GIVING WS-DUMMY-DIV REMAINDER WS-RESTO-CKPT
+           IF WS-RESTO-CKPT = ZEROS
+              PERFORM 034-GRAVAR-CHECKPOINT
+           END-IF
+
+           PERFORM 020-LER-ALUNO
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR NOTA1/NOTA2 NA FAIXA 0,00-10,00 (OU NAO NUMERICA)  *
+      *--------------------------------------------------------------*
+       032-VALIDAR-NOTAS.
+
+           MOVE "S"  TO  WS-NOTA-VALIDA
+
+           IF ALU-NOTA1 NOT NUMERIC OR ALU-NOTA1 > 10,00
+              MOVE "N"       TO  WS-NOTA-VALIDA
+              MOVE "NOTA1"   TO  WS-EXC-CAMPO
+              MOVE ALT-NOTA1 TO  WS-EXC-VALOR
+           ELSE
+              IF ALU-NOTA2 NOT NUMERIC OR ALU-NOTA2 > 10,00
+                 MOVE "N"       TO  WS-NOTA-VALIDA
+                 MOVE "NOTA2"   TO  WS-EXC-CAMPO
+                 MOVE ALT-NOTA2 TO  WS-EXC-VALOR
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR O CHECKPOINT COM A QUANTIDADE DE ALUNOS LIDOS       *
+      *--------------------------------------------------------------*
+       034-GRAVAR-CHECKPOINT.
+
+           OPEN OUTPUT ARQ-CHECKPT
+           MOVE WS-CTLIDOS       TO  CKP-QTDE
+           MOVE WS-CTEXIB        TO  CKP-CTEXIB
+           MOVE WS-CTAPROV       TO  CKP-CTAPROV
+           MOVE WS-CTREPROV      TO  CKP-CTREPROV
+           MOVE WS-CTEXC         TO  CKP-CTEXC
+           MOVE WS-SOMA-NOTA1    TO  CKP-SOMA-NOTA1
+           MOVE WS-SOMA-NOTA2    TO  CKP-SOMA-NOTA2
+           MOVE WS-MAIOR-NOTA1   TO  CKP-MAIOR-NOTA1
+           MOVE WS-MENOR-NOTA1   TO  CKP-MENOR-NOTA1
+           MOVE WS-MAIOR-NOTA2   TO  CKP-MAIOR-NOTA2
+           MOVE WS-MENOR-NOTA2   TO  CKP-MENOR-NOTA2
+           MOVE WS-PAGINA         TO  CKP-PAGINA
+           MOVE WS-LINHAS-PAGINA  TO  CKP-LINHAS-PAGINA
+           WRITE REG-CHECKPT
+           CLOSE ARQ-CHECKPT
+           .
+      *--------------------------------------------------------------*
+      *    EMITIR CABECALHO COM DATA E NUMERO DE PAGINA DO RELATORIO  *
+      *--------------------------------------------------------------*
+       037-IMPRIMIR-CABECALHO.
+
+           ADD 1  TO  WS-PAGINA
+
+           MOVE SPACES  TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS AFTER ADVANCING PAGE
+
+           MOVE WS-DATA-EDITADA  TO  WS-CAB1-DATA
+           MOVE WS-PAGINA        TO  WS-CAB1-PAGINA
+           MOVE WS-CAB1-RELNOTAS TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+
+           MOVE LK-NOME-DPTO     TO  WS-CAB3-NOME-DPTO
+           MOVE WS-COORDENADOR   TO  WS-CAB3-COORD
+           MOVE WS-CAB3-DEPTO    TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+
+           MOVE SPACES  TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+
+           MOVE WS-CAB2-COLUNAS  TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+
+           MOVE SPACES  TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR O ALUNO REJEITADO NO RELATORIO DE EXCECOES         *
+      *--------------------------------------------------------------*
+       038-GRAVAR-EXCECAO.
+
+           MOVE ALU-RA    TO  WS-EXC-RA
+           MOVE ALU-NOME  TO  WS-EXC-NOME
+
+           DISPLAY "NOTA INVALIDA REJEITADA - RA " ALU-RA
+                    " CAMPO " WS-EXC-CAMPO " VALOR " WS-EXC-VALOR
+
+           MOVE WS-REG-EXC-SYSOUT  TO  REG-RELEXC
+           WRITE REG-RELEXC
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR OS FUNCIONARIOS DO DEPARTAMENTO (FOLHA)          *
+      *--------------------------------------------------------------*
+       040-PROCESSAR-FUNCIONARIOS.
+
+           OPEN INPUT ARQ-FUNCION
+
+           IF WS-FS-FUNCION = "00"
+              OPEN OUTPUT ARQ-RELFUNC
+              IF WS-FS-RELFUNC NOT = "00"
+                 DISPLAY "ERRO AO ABRIR A FOLHA DE PAGAMENTO - STATUS "
+                          WS-FS-RELFUNC
+                 CLOSE ARQ-FUNCION
+              ELSE
+                 MOVE "N"  TO  WS-FIM-FUNC
+                 PERFORM 042-LER-FUNCIONARIO
+                 PERFORM 044-IMPRIMIR-FUNCIONARIO
+                         UNTIL WS-FIM-FUNC = "S"
+                 CLOSE ARQ-FUNCION
+                 CLOSE ARQ-RELFUNC
+              END-IF
+           ELSE
+              DISPLAY "ARQUIVO DE FUNCIONARIOS NAO ENCONTRADO"
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LER O PROXIMO FUNCIONARIO DO ARQUIVO DE ENTRADA            *
+      *--------------------------------------------------------------*
+       042-LER-FUNCIONARIO.
+
+           READ ARQ-FUNCION
+              AT END
+                 MOVE "S"  TO  WS-FIM-FUNC
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    EMITIR A LINHA DO FUNCIONARIO DO DEPARTAMENTO NA FOLHA     *
+      *--------------------------------------------------------------*
+       044-IMPRIMIR-FUNCIONARIO.
+
+           IF FNC-NR-DPTO = LK-NR-DPTO
+              MOVE FNC-NOME     TO  WS-NOME
+              MOVE FNC-DPTO     TO  WS-DPTO
+              MOVE FNC-FUNCAO   TO  WS-FUNCAO
+              MOVE FNC-SALARIO  TO  WS-SALARIO
+
+              MOVE WS-NOME      TO  WS-SYSF-NOME
+              MOVE WS-DPTO      TO  WS-SYSF-DPTO
+              MOVE WS-FUNCAO    TO  WS-SYSF-FUNCAO
+              MOVE WS-SALARIO   TO  WS-SYSF-SALARIO
+
+              DISPLAY WS-REG-FUNC-SYSOUT
+
+              MOVE WS-REG-FUNC-SYSOUT  TO  REG-RELFUNC
+              WRITE REG-RELFUNC
+
+              ADD 1  TO  WS-CTFUNC
+           END-IF
+
+           PERFORM 042-LER-FUNCIONARIO
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS                                      *
       *--------------------------------------------------------------*
        050-TERMINAR.
 
+           IF LK-COD-RETORNO NOT = 08
+              IF WS-CTEXIB NOT = ZEROS
+                 MOVE 00  TO  LK-COD-RETORNO
+              ELSE
+                 IF WS-CTEXC NOT = ZEROS
+                    MOVE 06  TO  LK-COD-RETORNO
+                 ELSE
+                    MOVE 04  TO  LK-COD-RETORNO
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-ALUNOS-OK = "S"
+              IF WS-CTEXIB NOT = ZEROS
+                 PERFORM 052-IMPRIMIR-ESTATISTICAS
+              END-IF
+              CLOSE ARQ-ALUNOS
+              CLOSE ARQ-RELNOTAS
+              CLOSE ARQ-RELEXC
+              PERFORM 056-FECHAR-CHECKPOINT
+           END-IF
+
+           PERFORM 054-GRAVAR-AUDITORIA
+
            DISPLAY '** FIM EXECUCAO**'
 
-           DISPLAY "REGISTROS EXIBIDOS = " WS-CTEXIB
+           DISPLAY "REGISTROS EXIBIDOS  = " WS-CTEXIB
+           DISPLAY "REGISTROS REJEITADOS= " WS-CTEXC
+           DISPLAY "CODIGO DE RETORNO   = " LK-COD-RETORNO
            DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG02M"
            .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O RODAPE COM AS ESTATISTICAS DA TURMA             *
+      *--------------------------------------------------------------*
+       052-IMPRIMIR-ESTATISTICAS.
+
+           COMPUTE WS-MEDIA-GERAL ROUNDED =
+                   (WS-SOMA-NOTA1 + WS-SOMA-NOTA2) / (WS-CTEXIB * 2)
+
+           COMPUTE WS-PCT-APROVADO ROUNDED =
+                   (WS-CTAPROV * 100) / WS-CTEXIB
+
+           COMPUTE WS-PCT-REPROVADO ROUNDED =
+                   (WS-CTREPROV * 100) / WS-CTEXIB
+
+           MOVE SPACES  TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+
+           MOVE "MEDIA GERAL DA TURMA....:"  TO  WS-TRL-DESCRICAO
+           MOVE WS-MEDIA-GERAL               TO  WS-TRL-VALOR
+           MOVE WS-TRL-LINHA                 TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+
+           MOVE "MAIOR NOTA1.............:"  TO  WS-TRL-DESCRICAO
+           MOVE WS-MAIOR-NOTA1                TO  WS-TRL-VALOR
+           MOVE WS-TRL-LINHA                  TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+
+           MOVE "MENOR NOTA1.............:"  TO  WS-TRL-DESCRICAO
+           MOVE WS-MENOR-NOTA1                TO  WS-TRL-VALOR
+           MOVE WS-TRL-LINHA                  TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+
+           MOVE "MAIOR NOTA2.............:"  TO  WS-TRL-DESCRICAO
+           MOVE WS-MAIOR-NOTA2                TO  WS-TRL-VALOR
+           MOVE WS-TRL-LINHA                  TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+
+           MOVE "MENOR NOTA2.............:"  TO  WS-TRL-DESCRICAO
+           MOVE WS-MENOR-NOTA2                TO  WS-TRL-VALOR
+           MOVE WS-TRL-LINHA                  TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+
+           MOVE "PERCENTUAL APROVADOS....:"  TO  WS-TRL-DESCRICAO
+           MOVE WS-PCT-APROVADO               TO  WS-TRL-VALOR
+           MOVE WS-TRL-LINHA                  TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+
+           MOVE "PERCENTUAL REPROVADOS...:"  TO  WS-TRL-DESCRICAO
+           MOVE WS-PCT-REPROVADO              TO  WS-TRL-VALOR
+           MOVE WS-TRL-LINHA                  TO  REG-RELNOTAS
+           WRITE REG-RELNOTAS
+
+           DISPLAY "MEDIA GERAL DA TURMA    = " WS-MEDIA-GERAL
+           DISPLAY "PERCENTUAL DE APROVADOS = " WS-PCT-APROVADO
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR NO LOG DE AUDITORIA OS DADOS DESTA EXECUCAO         *
+      *--------------------------------------------------------------*
+       054-GRAVAR-AUDITORIA.
+
+           MOVE WS-DATA-EDITADA    TO  WS-AUD-DATA
+           MOVE WS-HORA-EDITADA    TO  WS-AUD-HORA
+           MOVE LK-NR-DPTO         TO  WS-AUD-DPTO
+           MOVE LK-NOME-DPTO       TO  WS-AUD-NOME-DPTO
+           MOVE WS-CTEXIB          TO  WS-AUD-CTEXIB
+           MOVE LK-COD-RETORNO     TO  WS-AUD-RETORNO
+
+           OPEN EXTEND ARQ-AUDIT
+
+           IF WS-FS-AUDIT = "05" OR WS-FS-AUDIT = "35"
+              OPEN OUTPUT ARQ-AUDIT
+           END-IF
+
+           MOVE WS-REG-AUDITORIA  TO  REG-AUDIT
+           WRITE REG-AUDIT
+
+           CLOSE ARQ-AUDIT
+           .
+      *--------------------------------------------------------------*
+      *    ZERAR O CHECKPOINT - A TURMA TERMINOU SEM ABEND            *
+      *--------------------------------------------------------------*
+       056-FECHAR-CHECKPOINT.
+
+           OPEN OUTPUT ARQ-CHECKPT
+           MOVE ZEROS  TO  REG-CHECKPT
+           WRITE REG-CHECKPT
+           CLOSE ARQ-CHECKPT
+           .
       *---------------> FIM DO PROGRAMA CGPRG02M <-------------------*
